@@ -1,45 +1,501 @@
-      ******************************************************************
-      * Author: Carlise Debona
-      * Date: 26/08/2022
-      * Purpose: Calculo da media de alunos
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 WS-NOTA-1                     Pic 9(03) VALUE ZEROS.
-           77 WS-NOTA-2                     Pic 9(03) VALUE ZEROS.
-           77 WS-NOTA-3                     Pic 9(03) VALUE ZEROS.
-           77 WS-NOTA-4                     Pic 9(03) VALUE ZEROS.
-           77 WS-TOTALSOMA                  Pic 99(03) VALUE ZEROS.
-           77 WS-MEDIA                      Pic 9(03) VALUE ZEROS.
-           77 WS-TOTALMEDIA                 PIC z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
-
-           MOVE 4 TO WS-MEDIA
-
-           DISPLAY 'DIGITE NOTA 1: '
-           ACCEPT WS-NOTA-1
-
-           DISPLAY 'DIGITE NOTA 2: '
-           ACCEPT WS-NOTA-2
-
-           DISPLAY 'DIGITE NOTA 3: '
-           ACCEPT WS-NOTA-3
-
-           DISPLAY 'DIGITE NOTA 4: '
-           ACCEPT WS-NOTA-4
-
-           COMPUTE WS-TOTALSOMA = WS-NOTA-1 + WS-NOTA-2 + WS-NOTA-3 +
-           WS-NOTA-4
-
-           DISPLAY 'SOMA = ' WS-TOTALSOMA
-
-           COMPUTE WS-TOTALMEDIA = WS-TOTALSOMA / WS-MEDIA
-
-           DISPLAY 'MEDIA DE = ' WS-TOTALMEDIA
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100*****************************************************************
+000110* PROGRAM-ID : MEDIA-ALUNOS
+000120* AUTHOR     : CARLISE DEBONA
+000130* INSTALLATION: SETOR DE PROCESSAMENTO DE DADOS ACADEMICOS
+000140* DATE-WRITTEN: 26/08/2022
+000150* PURPOSE    : CALCULO DA MEDIA DE ALUNOS DE UMA TURMA, LIDA
+000160*              EM LOTE A PARTIR DO ARQUIVO STUDENT-GRADES.
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190* -----------------------------------------------------------
+000200* DATE       INIT DESCRIPTION
+000210* 09/08/2026 CD   SUBSTITUIDO O ACCEPT INTERATIVO POR LEITURA
+000220*                 EM LOTE DO ARQUIVO STUDENT-GRADES, PERMITINDO
+000230*                 PROCESSAR UMA TURMA INTEIRA POR EXECUCAO.
+000240* 09/08/2026 CD   NOTAS PASSARAM A SER LIDAS EM UMA TABELA
+000250*                 (OCCURS) DE TAMANHO VARIAVEL, CONFORME A
+000260*                 QUANTIDADE INFORMADA NO REGISTRO DO ALUNO,
+000270*                 ELIMINANDO O DIVISOR FIXO DE QUATRO NOTAS.
+000280* 09/08/2026 CD   INCLUIDA VALIDACAO DE FAIXA (0-100) DE CADA
+000290*                 NOTA LIDA; NOTAS FORA DA FAIXA SAO REJEITADAS,
+000300*                 ZERADAS NA SOMA E CONTADAS EM WS-NOTAS-INVALIDAS.
+000310* 09/08/2026 CD   INCLUIDA MEDIA PONDERADA: QUANDO SG-USA-PESO =
+000320*                 "S" A MEDIA E CALCULADA PELOS PESOS INFORMADOS
+000330*                 POR NOTA EM VEZ DA MEDIA ARITMETICA SIMPLES.
+000340* 09/08/2026 CD   ADICIONADA SITUACAO (APROVADO/REPROVADO) POR
+000350*                 ALUNO, IMPRESSA JUNTO COM MATRICULA E NOME EM
+000360*                 LINHA DE BOLETIM. A MEDIA MINIMA DE APROVACAO
+000370*                 E 60 (EQUIVALENTE A MEDIA 6,0 NA ESCALA 0-10
+000380*                 USUAL, PORTANTO NA NOSSA ESCALA DE NOTAS 0-100).
+000390* 09/08/2026 CD   ACRESCENTADO RESUMO DA TURMA (QUANTIDADE DE
+000400*                 ALUNOS, MEDIA DA TURMA E MAIOR/MENOR MEDIA),
+000410*                 IMPRESSO APOS O ULTIMO ALUNO PROCESSADO.
+000420* 09/08/2026 CD   CRIADO ARQUIVO DE AUDITORIA (AUDITLOG) COM UM
+000430*                 REGISTRO POR ALUNO PROCESSADO (MATRICULA, NOTAS,
+000440*                 SOMA, MEDIA E DATA/HORA DE EXECUCAO) PARA CONSULTA
+000450*                 EM CASO DE CONTESTACAO DE NOTA. A TABELA DE NOTAS
+000460*                 E ZERADA A CADA ALUNO PARA NAO VAZAR VALORES DE
+000470*                 UM ALUNO COM MAIS NOTAS PARA O REGISTRO SEGUINTE.
+000480* 09/08/2026 CD   INCLUIDO CHECKPOINT DE RETOMADA: A CADA
+000490*                 WS-CHECKPOINT-INTERVALO ALUNOS PROCESSADOS E
+000500*                 GRAVADA A ULTIMA MATRICULA CONCLUIDA EM
+000510*                 CHECKPOINTLOG. SE O PROGRAMA FOR REINICIADO, A
+000520*                 LEITURA DA TURMA AVANCA ATE ESSA MATRICULA ANTES
+000530*                 DE RETOMAR O PROCESSAMENTO, EVITANDO REPETIR UM
+000540*                 LOTE INTEIRO APOS UMA QUEDA PROXIMO DO FINAL.
+000550* 09/08/2026 CD   CRIADO ARQUIVO DE EXTRATO (SISEXTRACT) COM UM
+000560*                 REGISTRO DE LARGURA FIXA POR ALUNO (MATRICULA,
+000570*                 NOME E MEDIA FINAL) NO LEIAUTE ESPERADO PELA
+000580*                 IMPORTACAO DO SISTEMA ACADEMICO, DISPENSANDO A
+000590*                 DIGITACAO MANUAL DAS NOTAS FINAIS.
+000600* 09/08/2026 CD   MEDIA PASSOU A SER CALCULADA E EXIBIDA COM DUAS
+000610*                 CASAS DECIMAIS (ANTES TRUNCADA EM NUMERO INTEIRO),
+000620*                 PARA QUE UM RESULTADO PROXIMO DA MEDIA MINIMA DE
+000630*                 APROVACAO NAO FIQUE ESCONDIDO PELO ARREDONDAMENTO.
+000640*                 A MEDIA DA TURMA E A MAIOR/MENOR MEDIA DO RESUMO
+000650*                 FORAM AJUSTADAS DA MESMA FORMA, PARA MANTER A
+000660*                 MESMA PRECISAO EM TODO O RELATORIO.
+000670* 09/08/2026 CD   REVISAO: REGISTRO COM QTD-NOTAS FORA DA FAIXA
+000680*                 1-10 OU COM DIVISOR ZERO (PESO TOTAL OU NOTAS
+000690*                 VALIDAS) PASSA A SER REJEITADO EM VEZ DE GERAR
+000700*                 UM ALUNO FANTASMA OU UMA MEDIA FALSA. A MEDIA
+000710*                 SIMPLES PASSOU A DIVIDIR PELA QUANTIDADE DE
+000720*                 NOTAS REALMENTE VALIDAS, NAO PELA QUANTIDADE
+000730*                 INFORMADA. O RESUMO DA TURMA SO EXIBE MAIOR/
+000740*                 MENOR MEDIA QUANDO HOUVER AO MENOS UM ALUNO
+000750*                 PROCESSADO. A AUDITORIA PASSOU A GRAVAR AS
+000760*                 NOTAS BRUTAS (ANTES DA VALIDACAO), NAO AS JA
+000770*                 ZERADAS, PARA PRESERVAR O VALOR ORIGINAL EM
+000780*                 CASO DE CONTESTACAO. RETOMADA DE CHECKPOINT
+000790*                 CUJA MATRICULA NAO EXISTE MAIS NO ARQUIVO
+000800*                 STUDENT-GRADES ABORTA A EXECUCAO EM VEZ DE
+000810*                 TERMINAR SILENCIOSAMENTE COM A TURMA VAZIA.
+000820* 09/08/2026 CD   AUDITORIA PASSOU A GRAVAR TAMBEM O INDICADOR DE
+000830*                 MEDIA PONDERADA E OS PESOS POR NOTA, NECESSARIOS
+000840*                 PARA RECONSTITUIR A SOMA PONDERADA DE UM ALUNO EM
+000850*                 CASO DE CONTESTACAO. O EXTRATO SISEXTRACT PASSOU
+000860*                 A SER RECRIADO (OPEN OUTPUT) NO INICIO DE UMA
+000870*                 EXECUCAO NOVA, E SO CONTINUA POR OPEN EXTEND
+000880*                 QUANDO A EXECUCAO E UMA RETOMADA DE CHECKPOINT -
+000890*                 EVITANDO QUE O ARQUIVO DE IMPORTACAO DO DIA
+000900*                 ACUMULE ALUNOS DE LOTES JA IMPORTADOS EM DIAS
+000910*                 ANTERIORES. ARQUIVO STUDENT-GRADES PASSOU A TER
+000920*                 FILE STATUS PROPRIO, COM ABORTAGEM CONTROLADA SE
+000930*                 NAO PUDER SER ABERTO.
+000940* 09/08/2026 CD   CHECKPOINTLOG PASSOU A GRAVAR TAMBEM A SOMA DAS
+000950*                 MEDIAS E A MAIOR/MENOR MEDIA DA TURMA, NAO SO A
+000960*                 MATRICULA E A QUANTIDADE; UMA RETOMADA AGORA
+000970*                 RESTAURA ESSES TOTAIS EM VEZ DE REINICIA-LOS
+000980*                 ZERADOS, PARA QUE O RESUMO FINAL REFLITA O LOTE
+000990*                 INTEIRO, NAO SO O TRECHO RETOMADO. O CHECKPOINT
+001000*                 PASSOU A SER GRAVADO A CADA ALUNO PROCESSADO, NA
+001010*                 MESMA CADENCIA DA AUDITORIA E DO EXTRATO SIS (EM
+001020*                 VEZ DE A CADA WS-CHECKPOINT-INTERVALO ALUNOS),
+001030*                 PARA QUE UMA QUEDA ENTRE DOIS CHECKPOINTS NUNCA
+001040*                 REPITA UM ALUNO JA GRAVADO NESSES DOIS ARQUIVOS.
+001050* -----------------------------------------------------------
+001060 IDENTIFICATION DIVISION.
+001070 PROGRAM-ID. MEDIA-ALUNOS.
+001080 AUTHOR. CARLISE DEBONA.
+001090 INSTALLATION. SETOR DE PROCESSAMENTO DE DADOS ACADEMICOS.
+001100 DATE-WRITTEN. 26/08/2022.
+001110 DATE-COMPILED.
+001120 ENVIRONMENT DIVISION.
+001130 INPUT-OUTPUT SECTION.
+001140 FILE-CONTROL.
+001150     SELECT STUDENT-GRADES-FILE ASSIGN TO "STUDENTGRADES"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-STUDENT-STATUS.
+001180     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+001190         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-AUDIT-STATUS.
+001210     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINTLOG"
+001220         ORGANIZATION IS LINE SEQUENTIAL
+001230         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001240     SELECT SIS-EXTRACT-FILE ASSIGN TO "SISEXTRACT"
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-SIS-STATUS.
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  STUDENT-GRADES-FILE
+001300     LABEL RECORDS ARE STANDARD.
+001310 01  STUDENT-GRADES-RECORD.
+001320     05 SG-MATRICULA              PIC X(09).
+001330     05 SG-NOME                   PIC X(30).
+001340     05 SG-QTD-NOTAS              PIC 9(02).
+001350     05 SG-USA-PESO               PIC X(01).
+001360     05 SG-NOTAS OCCURS 1 TO 10 TIMES
+001370           DEPENDING ON SG-QTD-NOTAS
+001380           PIC 9(03).
+001390     05 SG-PESOS OCCURS 1 TO 10 TIMES
+001400           DEPENDING ON SG-QTD-NOTAS
+001410           PIC 9(02).
+001420 FD  AUDIT-FILE
+001430     LABEL RECORDS ARE STANDARD.
+001440 01  AUDIT-RECORD.
+001450     05 AUD-MATRICULA              PIC X(09).
+001460     05 AUD-DATA-EXECUCAO          PIC X(08).
+001470     05 AUD-HORA-EXECUCAO          PIC X(08).
+001480     05 AUD-QTD-NOTAS              PIC 9(02).
+001490     05 AUD-NOTAS-GRUPO.
+001500         10 AUD-NOTAS OCCURS 10 TIMES PIC 9(03).
+001510     05 AUD-USA-PESO               PIC X(01).
+001520     05 AUD-PESOS-GRUPO.
+001530         10 AUD-PESOS OCCURS 10 TIMES PIC 9(02).
+001540     05 AUD-TOTALSOMA              PIC 9(05).
+001550     05 AUD-TOTALMEDIA             PIC 9(03)V9(02).
+001560 FD  CHECKPOINT-FILE
+001570     LABEL RECORDS ARE STANDARD.
+001580 01  CHECKPOINT-RECORD.
+001590     05 CKP-MATRICULA              PIC X(09).
+001600     05 CKP-QTD-PROCESSADOS        PIC 9(07).
+001610     05 CKP-SOMA-MEDIAS            PIC 9(07)V9(02).
+001620     05 CKP-MAIOR-MEDIA            PIC 9(03)V9(02).
+001630     05 CKP-MENOR-MEDIA            PIC 9(03)V9(02).
+001640 FD  SIS-EXTRACT-FILE
+001650     LABEL RECORDS ARE STANDARD.
+001660 01  SIS-EXTRACT-RECORD.
+001670     05 SIS-MATRICULA              PIC X(09).
+001680     05 SIS-NOME                   PIC X(30).
+001690     05 SIS-MEDIA-FINAL            PIC 9(03)V9(02).
+001700 WORKING-STORAGE SECTION.
+001710 77 WS-STUDENT-STATUS          PIC X(02) VALUE SPACES.
+001720 77 WS-EOF-SW                  PIC X(01) VALUE "N".
+001730     88 FIM-DE-ARQUIVO                   VALUE "S".
+001740 77 WS-USA-PESO-SW             PIC X(01) VALUE "N".
+001750     88 USA-MEDIA-PONDERADA              VALUE "S".
+001760 77 WS-QTD-NOTAS               PIC 9(02) VALUE ZEROS.
+001770 77 WS-SUB                     PIC 9(02) COMP VALUE ZERO.
+001780 01 WS-NOTAS-TABELA.
+001790     05 WS-NOTAS-TAB OCCURS 10 TIMES
+001800           PIC 9(03) VALUE ZEROS.
+001810 01 WS-NOTAS-BRUTAS-TABELA.
+001820     05 WS-NOTAS-BRUTAS-TAB OCCURS 10 TIMES
+001830           PIC 9(03) VALUE ZEROS.
+001840 01 WS-PESOS-TABELA.
+001850     05 WS-PESOS-TAB OCCURS 10 TIMES
+001860           PIC 9(02) VALUE ZEROS.
+001870 77 WS-TOTALSOMA               PIC 9(05) VALUE ZEROS.
+001880 77 WS-TOTALPESO               PIC 9(05) VALUE ZEROS.
+001890 77 WS-QTD-NOTAS-VALIDAS       PIC 9(02) COMP VALUE ZERO.
+001900 77 WS-REGISTROS-REJEITADOS    PIC 9(05) COMP VALUE ZERO.
+001910 77 WS-MEDIA-CALC               PIC 9(03)V9(02) VALUE ZEROS.
+001920 77 WS-TOTALMEDIA              PIC ZZ9.99 VALUE ZEROS.
+001930 77 WS-NOTAS-INVALIDAS         PIC 9(05) COMP VALUE ZERO.
+001940 77 WS-MEDIA-MINIMA            PIC 9(03) VALUE 060.
+001950 77 WS-SITUACAO                PIC X(09) VALUE SPACES.
+001960 77 WS-QTD-ALUNOS              PIC 9(05) COMP VALUE ZERO.
+001970 77 WS-SOMA-MEDIAS             PIC 9(07)V9(02) VALUE ZEROS.
+001980 77 WS-MEDIA-TURMA-CALC        PIC 9(03)V9(02) VALUE ZEROS.
+001990 77 WS-MEDIA-TURMA             PIC ZZ9.99 VALUE ZEROS.
+002000 77 WS-MAIOR-MEDIA             PIC 9(03)V9(02) VALUE ZEROS.
+002010 77 WS-MENOR-MEDIA             PIC 9(03)V9(02) VALUE 999.
+002020 77 WS-MAIOR-MEDIA-ED          PIC ZZ9.99 VALUE ZEROS.
+002030 77 WS-MENOR-MEDIA-ED          PIC ZZ9.99 VALUE ZEROS.
+002040 77 WS-DATA-EXECUCAO           PIC X(08) VALUE SPACES.
+002050 77 WS-HORA-EXECUCAO           PIC X(08) VALUE SPACES.
+002060 77 WS-AUDIT-STATUS            PIC X(02) VALUE SPACES.
+002070 77 WS-CHECKPOINT-STATUS       PIC X(02) VALUE SPACES.
+002080 77 WS-CHECKPOINT-MATRICULA    PIC X(09) VALUE SPACES.
+002090 77 WS-RETOMANDO-SW            PIC X(01) VALUE "N".
+002100     88 RETOMANDO-DE-CHECKPOINT          VALUE "S".
+002110 77 WS-CHECKPOINT-ENCONTRADO-SW PIC X(01) VALUE "N".
+002120     88 CHECKPOINT-ENCONTRADO            VALUE "S".
+002130 77 WS-SIS-STATUS               PIC X(02) VALUE SPACES.
+002140 PROCEDURE DIVISION.
+002150*-----------------------------------------------------------*
+002160*  0000-MAINLINE                                            *
+002170*-----------------------------------------------------------*
+002180 0000-MAINLINE.
+002190     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002200     PERFORM 2000-PROCESSAR-ALUNO THRU 2000-EXIT
+002210         UNTIL FIM-DE-ARQUIVO.
+002220     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+002230     STOP RUN.
+002240*-----------------------------------------------------------*
+002250*  1000-INICIALIZAR - ABRE ARQUIVOS E LE O PRIMEIRO ALUNO    *
+002260*-----------------------------------------------------------*
+002270 1000-INICIALIZAR.
+002280     OPEN INPUT STUDENT-GRADES-FILE.
+002290     IF WS-STUDENT-STATUS NOT = "00"
+002300         DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR O ARQUIVO "
+002310             "STUDENTGRADES - STATUS: " WS-STUDENT-STATUS
+002320         MOVE 16 TO RETURN-CODE
+002330         STOP RUN
+002340     END-IF.
+002350     OPEN EXTEND AUDIT-FILE.
+002360     IF WS-AUDIT-STATUS NOT = "00"
+002370         OPEN OUTPUT AUDIT-FILE
+002380         CLOSE AUDIT-FILE
+002390         OPEN EXTEND AUDIT-FILE
+002400     END-IF.
+002410     ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+002420     ACCEPT WS-HORA-EXECUCAO FROM TIME.
+002430     PERFORM 1700-VERIFICAR-CHECKPOINT THRU 1700-EXIT.
+002440     IF RETOMANDO-DE-CHECKPOINT
+002450         OPEN EXTEND SIS-EXTRACT-FILE
+002460         IF WS-SIS-STATUS NOT = "00"
+002470             OPEN OUTPUT SIS-EXTRACT-FILE
+002480             CLOSE SIS-EXTRACT-FILE
+002490             OPEN EXTEND SIS-EXTRACT-FILE
+002500         END-IF
+002510         PERFORM 1800-AVANCAR-PARA-CHECKPOINT THRU 1800-EXIT
+002520         IF NOT CHECKPOINT-ENCONTRADO
+002530             DISPLAY "ERRO: MATRICULA DO CHECKPOINT NAO FOI "
+002540                 "ENCONTRADA NO ARQUIVO STUDENT-GRADES"
+002550             DISPLAY "   MATRICULA ESPERADA: "
+002560                 WS-CHECKPOINT-MATRICULA
+002570             DISPLAY "EXECUCAO ABORTADA - VERIFIQUE O ARQUIVO "
+002580                 "CHECKPOINTLOG E O LOTE A SER PROCESSADO"
+002590             CLOSE STUDENT-GRADES-FILE
+002600             CLOSE AUDIT-FILE
+002610             CLOSE SIS-EXTRACT-FILE
+002620             MOVE 16 TO RETURN-CODE
+002630             STOP RUN
+002640         END-IF
+002650     ELSE
+002660         OPEN OUTPUT SIS-EXTRACT-FILE
+002670     END-IF.
+002680     IF NOT FIM-DE-ARQUIVO
+002690         PERFORM 2900-LER-PROXIMO-ALUNO THRU 2900-EXIT
+002700     END-IF.
+002710 1000-EXIT.
+002720     EXIT.
+002730*-----------------------------------------------------------*
+002740*  1700-VERIFICAR-CHECKPOINT - VERIFICA SE EXISTE CHECKPOINT    *
+002750*                 DE UMA EXECUCAO ANTERIOR INTERROMPIDA         *
+002760*-----------------------------------------------------------*
+002770 1700-VERIFICAR-CHECKPOINT.
+002780     OPEN INPUT CHECKPOINT-FILE
+002790     IF WS-CHECKPOINT-STATUS = "00"
+002800         READ CHECKPOINT-FILE
+002810             AT END CONTINUE
+002820         END-READ
+002830         IF WS-CHECKPOINT-STATUS = "00"
+002840             AND CKP-MATRICULA NOT = SPACES
+002850             MOVE CKP-MATRICULA    TO WS-CHECKPOINT-MATRICULA
+002860             MOVE CKP-QTD-PROCESSADOS TO WS-QTD-ALUNOS
+002870             MOVE CKP-SOMA-MEDIAS  TO WS-SOMA-MEDIAS
+002880             MOVE CKP-MAIOR-MEDIA  TO WS-MAIOR-MEDIA
+002890             MOVE CKP-MENOR-MEDIA  TO WS-MENOR-MEDIA
+002900             SET RETOMANDO-DE-CHECKPOINT TO TRUE
+002910             DISPLAY "RETOMANDO PROCESSAMENTO APOS MATRICULA: "
+002920                 WS-CHECKPOINT-MATRICULA
+002930         END-IF
+002940         CLOSE CHECKPOINT-FILE
+002950     END-IF.
+002960 1700-EXIT.
+002970     EXIT.
+002980*-----------------------------------------------------------*
+002990*  1800-AVANCAR-PARA-CHECKPOINT - DESCARTA OS REGISTROS JA      *
+003000*                 PROCESSADOS NA EXECUCAO ANTERIOR, PARANDO NA  *
+003010*                 ULTIMA MATRICULA GRAVADA NO CHECKPOINT        *
+003020*-----------------------------------------------------------*
+003030 1800-AVANCAR-PARA-CHECKPOINT.
+003040     PERFORM 2900-LER-PROXIMO-ALUNO THRU 2900-EXIT
+003050         UNTIL FIM-DE-ARQUIVO
+003060         OR SG-MATRICULA = WS-CHECKPOINT-MATRICULA
+003070     IF SG-MATRICULA = WS-CHECKPOINT-MATRICULA
+003080         SET CHECKPOINT-ENCONTRADO TO TRUE
+003090     END-IF.
+003100 1800-EXIT.
+003110     EXIT.
+003120*-----------------------------------------------------------*
+003130*  2000-PROCESSAR-ALUNO - CALCULA SOMA E MEDIA DO ALUNO      *
+003140*-----------------------------------------------------------*
+003150 2000-PROCESSAR-ALUNO.
+003160     MOVE SG-QTD-NOTAS TO WS-QTD-NOTAS
+003170     MOVE SG-USA-PESO TO WS-USA-PESO-SW
+003180     IF WS-QTD-NOTAS < 1 OR WS-QTD-NOTAS > 10
+003190         DISPLAY "REGISTRO REJEITADO - MATRICULA: " SG-MATRICULA
+003200             " QTD-NOTAS FORA DA FAIXA 1-10: " WS-QTD-NOTAS
+003210         ADD 1 TO WS-REGISTROS-REJEITADOS
+003220         GO TO 2000-PROXIMO-REGISTRO
+003230     END-IF
+003240     MOVE ZEROS TO WS-TOTALSOMA
+003250     MOVE ZEROS TO WS-TOTALPESO
+003260     MOVE ZEROS TO WS-NOTAS-TABELA
+003270     MOVE ZEROS TO WS-NOTAS-BRUTAS-TABELA
+003280     MOVE ZEROS TO WS-PESOS-TABELA
+003290     MOVE ZERO TO WS-QTD-NOTAS-VALIDAS
+003300     PERFORM 3000-CARREGAR-NOTA THRU 3000-EXIT
+003310         VARYING WS-SUB FROM 1 BY 1
+003320         UNTIL WS-SUB > WS-QTD-NOTAS
+003330     DISPLAY "MATRICULA: " SG-MATRICULA " NOME: " SG-NOME
+003340     DISPLAY "SOMA = " WS-TOTALSOMA
+003350     IF USA-MEDIA-PONDERADA
+003360         IF WS-TOTALPESO = 0
+003370             DISPLAY "REGISTRO REJEITADO - MATRICULA: "
+003380                 SG-MATRICULA
+003390             DISPLAY "   SOMA DOS PESOS VALIDOS E ZERO, MEDIA "
+003400                 "NAO CALCULADA"
+003410             ADD 1 TO WS-REGISTROS-REJEITADOS
+003420             GO TO 2000-PROXIMO-REGISTRO
+003430         END-IF
+003440         COMPUTE WS-MEDIA-CALC ROUNDED =
+003450             WS-TOTALSOMA / WS-TOTALPESO
+003460     ELSE
+003470         IF WS-QTD-NOTAS-VALIDAS = 0
+003480             DISPLAY "REGISTRO REJEITADO - MATRICULA: "
+003490                 SG-MATRICULA
+003500             DISPLAY "   NENHUMA NOTA VALIDA, MEDIA NAO CALCULADA"
+003510             ADD 1 TO WS-REGISTROS-REJEITADOS
+003520             GO TO 2000-PROXIMO-REGISTRO
+003530         END-IF
+003540         COMPUTE WS-MEDIA-CALC ROUNDED =
+003550             WS-TOTALSOMA / WS-QTD-NOTAS-VALIDAS
+003560     END-IF
+003570     MOVE WS-MEDIA-CALC TO WS-TOTALMEDIA
+003580     DISPLAY "MEDIA DE = " WS-TOTALMEDIA
+003590     PERFORM 4000-DETERMINAR-SITUACAO THRU 4000-EXIT
+003600     DISPLAY SG-MATRICULA " " SG-NOME " MEDIA: " WS-TOTALMEDIA
+003610         " SITUACAO: " WS-SITUACAO
+003620     PERFORM 5000-ACUMULAR-ESTATISTICAS THRU 5000-EXIT
+003630     PERFORM 6000-GRAVA-AUDITORIA THRU 6000-EXIT
+003640     PERFORM 6500-GRAVA-EXTRATO-SIS THRU 6500-EXIT
+003650     PERFORM 7000-GRAVA-CHECKPOINT THRU 7000-EXIT.
+003660 2000-PROXIMO-REGISTRO.
+003670     PERFORM 2900-LER-PROXIMO-ALUNO THRU 2900-EXIT.
+003680 2000-EXIT.
+003690     EXIT.
+003700*-----------------------------------------------------------*
+003710*  2900-LER-PROXIMO-ALUNO - LE O PROXIMO REGISTRO DO ARQUIVO *
+003720*-----------------------------------------------------------*
+003730 2900-LER-PROXIMO-ALUNO.
+003740     READ STUDENT-GRADES-FILE
+003750         AT END SET FIM-DE-ARQUIVO TO TRUE
+003760     END-READ.
+003770 2900-EXIT.
+003780     EXIT.
+003790*-----------------------------------------------------------*
+003800*  3000-CARREGAR-NOTA - COPIA UMA NOTA (E O PESO, SE A MEDIA     *
+003810*                 FOR PONDERADA) PARA A TABELA, VALIDA A FAIXA  *
+003820*                 (0-100) E ACUMULA NA SOMA                     *
+003830*-----------------------------------------------------------*
+003840 3000-CARREGAR-NOTA.
+003850     MOVE SG-NOTAS (WS-SUB) TO WS-NOTAS-BRUTAS-TAB (WS-SUB)
+003860     MOVE SG-NOTAS (WS-SUB) TO WS-NOTAS-TAB (WS-SUB)
+003870     IF WS-NOTAS-TAB (WS-SUB) > 100
+003880         DISPLAY "NOTA INVALIDA REJEITADA - MATRICULA: "
+003890             SG-MATRICULA " POSICAO: " WS-SUB
+003900             " VALOR: " WS-NOTAS-TAB (WS-SUB)
+003910         ADD 1 TO WS-NOTAS-INVALIDAS
+003920         MOVE ZEROS TO WS-NOTAS-TAB (WS-SUB)
+003930     ELSE
+003940         ADD 1 TO WS-QTD-NOTAS-VALIDAS
+003950         IF USA-MEDIA-PONDERADA
+003960             MOVE SG-PESOS (WS-SUB) TO WS-PESOS-TAB (WS-SUB)
+003970             ADD WS-PESOS-TAB (WS-SUB) TO WS-TOTALPESO
+003980             COMPUTE WS-TOTALSOMA = WS-TOTALSOMA +
+003990                 (WS-NOTAS-TAB (WS-SUB) * WS-PESOS-TAB (WS-SUB))
+004000         ELSE
+004010             ADD WS-NOTAS-TAB (WS-SUB) TO WS-TOTALSOMA
+004020         END-IF
+004030     END-IF.
+004040 3000-EXIT.
+004050     EXIT.
+004060*-----------------------------------------------------------*
+004070*  4000-DETERMINAR-SITUACAO - COMPARA A MEDIA DO ALUNO COM A    *
+004080*                 MEDIA MINIMA DE APROVACAO                    *
+004090*-----------------------------------------------------------*
+004100 4000-DETERMINAR-SITUACAO.
+004110     IF WS-MEDIA-CALC >= WS-MEDIA-MINIMA
+004120         MOVE "APROVADO" TO WS-SITUACAO
+004130     ELSE
+004140         MOVE "REPROVADO" TO WS-SITUACAO
+004150     END-IF.
+004160 4000-EXIT.
+004170     EXIT.
+004180*-----------------------------------------------------------*
+004190*  5000-ACUMULAR-ESTATISTICAS - ATUALIZA OS TOTAIS DA TURMA     *
+004200*-----------------------------------------------------------*
+004210 5000-ACUMULAR-ESTATISTICAS.
+004220     ADD 1 TO WS-QTD-ALUNOS
+004230     ADD WS-MEDIA-CALC TO WS-SOMA-MEDIAS
+004240     IF WS-MEDIA-CALC > WS-MAIOR-MEDIA
+004250         MOVE WS-MEDIA-CALC TO WS-MAIOR-MEDIA
+004260     END-IF
+004270     IF WS-MEDIA-CALC < WS-MENOR-MEDIA
+004280         MOVE WS-MEDIA-CALC TO WS-MENOR-MEDIA
+004290     END-IF.
+004300 5000-EXIT.
+004310     EXIT.
+004320*-----------------------------------------------------------*
+004330*  6000-GRAVA-AUDITORIA - GRAVA NO ARQUIVO DE AUDITORIA OS      *
+004340*                 DADOS USADOS NO CALCULO DA MEDIA DO ALUNO     *
+004350*-----------------------------------------------------------*
+004360 6000-GRAVA-AUDITORIA.
+004370     MOVE SG-MATRICULA      TO AUD-MATRICULA
+004380     MOVE WS-DATA-EXECUCAO  TO AUD-DATA-EXECUCAO
+004390     MOVE WS-HORA-EXECUCAO  TO AUD-HORA-EXECUCAO
+004400     MOVE WS-QTD-NOTAS      TO AUD-QTD-NOTAS
+004410     MOVE WS-NOTAS-BRUTAS-TABELA TO AUD-NOTAS-GRUPO
+004420     MOVE WS-USA-PESO-SW    TO AUD-USA-PESO
+004430     MOVE WS-PESOS-TABELA   TO AUD-PESOS-GRUPO
+004440     MOVE WS-TOTALSOMA      TO AUD-TOTALSOMA
+004450     MOVE WS-MEDIA-CALC     TO AUD-TOTALMEDIA
+004460     WRITE AUDIT-RECORD.
+004470 6000-EXIT.
+004480     EXIT.
+004490*-----------------------------------------------------------*
+004500*  6500-GRAVA-EXTRATO-SIS - GRAVA UM REGISTRO DE LARGURA FIXA   *
+004510*                 POR ALUNO PARA IMPORTACAO NO SISTEMA         *
+004520*                 ACADEMICO (MATRICULA, NOME E MEDIA FINAL)    *
+004530*-----------------------------------------------------------*
+004540 6500-GRAVA-EXTRATO-SIS.
+004550     MOVE SG-MATRICULA      TO SIS-MATRICULA
+004560     MOVE SG-NOME           TO SIS-NOME
+004570     MOVE WS-MEDIA-CALC     TO SIS-MEDIA-FINAL
+004580     WRITE SIS-EXTRACT-RECORD.
+004590 6500-EXIT.
+004600     EXIT.
+004610*-----------------------------------------------------------*
+004620*  7000-GRAVA-CHECKPOINT - GRAVA A ULTIMA MATRICULA CONCLUIDA   *
+004630*                 PARA PERMITIR RETOMAR O LOTE EM CASO DE FALHA *
+004640*-----------------------------------------------------------*
+004650 7000-GRAVA-CHECKPOINT.
+004660     OPEN OUTPUT CHECKPOINT-FILE
+004670     MOVE SG-MATRICULA       TO CKP-MATRICULA
+004680     MOVE WS-QTD-ALUNOS      TO CKP-QTD-PROCESSADOS
+004690     MOVE WS-SOMA-MEDIAS     TO CKP-SOMA-MEDIAS
+004700     MOVE WS-MAIOR-MEDIA     TO CKP-MAIOR-MEDIA
+004710     MOVE WS-MENOR-MEDIA     TO CKP-MENOR-MEDIA
+004720     WRITE CHECKPOINT-RECORD
+004730     CLOSE CHECKPOINT-FILE.
+004740 7000-EXIT.
+004750     EXIT.
+004760*-----------------------------------------------------------*
+004770*  9000-FINALIZAR - FECHA OS ARQUIVOS EM USO E IMPRIME O        *
+004780*                 RESUMO DA TURMA                               *
+004790*-----------------------------------------------------------*
+004800 9000-FINALIZAR.
+004810     OPEN OUTPUT CHECKPOINT-FILE
+004820     CLOSE CHECKPOINT-FILE
+004830     DISPLAY "TOTAL DE NOTAS INVALIDAS REJEITADAS: "
+004840         WS-NOTAS-INVALIDAS
+004850     DISPLAY "TOTAL DE REGISTROS DE ALUNO REJEITADOS: "
+004860         WS-REGISTROS-REJEITADOS
+004870     DISPLAY "================ RESUMO DA TURMA ================"
+004880     IF WS-QTD-ALUNOS > 0
+004890         COMPUTE WS-MEDIA-TURMA-CALC ROUNDED =
+004900             WS-SOMA-MEDIAS / WS-QTD-ALUNOS
+004910         MOVE WS-MEDIA-TURMA-CALC TO WS-MEDIA-TURMA
+004920         MOVE WS-MAIOR-MEDIA TO WS-MAIOR-MEDIA-ED
+004930         MOVE WS-MENOR-MEDIA TO WS-MENOR-MEDIA-ED
+004940         DISPLAY "QUANTIDADE DE ALUNOS .......: " WS-QTD-ALUNOS
+004950         DISPLAY "MEDIA DA TURMA .............: " WS-MEDIA-TURMA
+004960         DISPLAY "MAIOR MEDIA DA TURMA .......: "
+004970             WS-MAIOR-MEDIA-ED
+004980         DISPLAY "MENOR MEDIA DA TURMA .......: "
+004990             WS-MENOR-MEDIA-ED
+005000     ELSE
+005010         DISPLAY "NENHUM ALUNO PROCESSADO NESTA EXECUCAO"
+005020     END-IF
+005030     CLOSE STUDENT-GRADES-FILE
+005040     CLOSE AUDIT-FILE
+005050     CLOSE SIS-EXTRACT-FILE.
+005060 9000-EXIT.
+005070     EXIT.
+005080 END PROGRAM MEDIA-ALUNOS.
+005090
+005100
